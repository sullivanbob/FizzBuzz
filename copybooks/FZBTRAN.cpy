@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* FZBTRAN.CPY                                                    *
+000300*                                                                *
+000400* MAINTENANCE TRANSACTION RECORD FOR FZBMAINT.  ONE RECORD PER   *
+000500* ADD, CHANGE, OR DELETE AGAINST THE DIVISOR/LABEL RULE TABLE    *
+000600* CARRIED IN THE CONTROL RECORD (FZBCTL), SO THE TABLE CAN BE    *
+000700* MAINTAINED WITHOUT A RECOMPILE OF FIZZBUZZ.                    *
+000800*                                                                *
+000900* TRAN-ACTION VALUES -                                           *
+001000*     'A' = ADD A NEW RULE                                       *
+001100*     'C' = CHANGE AN EXISTING RULE'S LABEL                      *
+001200*     'D' = DELETE AN EXISTING RULE                              *
+001300*                                                                *
+001400* MODIFICATION HISTORY                                           *
+001500*   08/08/26 BS  ORIGINAL MAINTENANCE TRANSACTION RECORD.        *
+001600******************************************************************
+001700 01  FZB-TRAN-RECORD.
+001800     05  TRAN-ACTION              PIC X(01).
+001900         88  TRAN-ADD                 VALUE 'A'.
+002000         88  TRAN-CHANGE               VALUE 'C'.
+002100         88  TRAN-DELETE               VALUE 'D'.
+002200     05  TRAN-DIVISOR             PIC 9(02).
+002300     05  TRAN-LABEL               PIC X(08).
