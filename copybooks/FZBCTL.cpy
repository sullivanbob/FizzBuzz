@@ -0,0 +1,38 @@
+000100******************************************************************
+000200* FZBCTL.CPY                                                     *
+000300*                                                                *
+000400* CONTROL RECORD FOR A FIZZBUZZ RUN.  SUPPLIES THE NUMBER RANGE  *
+000500* TO CLASSIFY AND THE DIVISOR/LABEL RULES TO CLASSIFY IT WITH,   *
+000600* SO A NEW LOT-NUMBERING SCHEME CAN BE RUN WITHOUT A RECOMPILE.  *
+000700* THE RULE TABLE IS SIZED LARGER THAN THE TWO RULES A RUN USES   *
+000800* TODAY SO THE TABLE-MAINTENANCE PROGRAM (FZBMAINT) HAS ROOM TO  *
+000900* ADD ENTRIES WITHOUT A LAYOUT CHANGE.                           *
+001000*                                                                *
+001100* MODIFICATION HISTORY                                          *
+001200*   08/08/26 BS  ORIGINAL CONTROL RECORD - RUN ID, RANGE, RULES. *
+001300*   08/08/26 BS  WIDENED CTL-START-NUM/CTL-END-NUM TO 6 DIGITS   *
+001400*                SO A RUN CAN COVER A FULL WORK ORDER/LOT RANGE. *
+001500*   08/08/26 BS  ADDED CTL-CHECKPOINT-INTVL - HOW OFTEN (IN      *
+001600*                NUMBERS PROCESSED) THE RUN COMMITS A CHECKPOINT.*
+001650*   08/08/26 BS  ADDED CTL-VSAM-OPTION - WHEN 'Y' THE RUN ALSO   *
+001660*                BUILDS AN INDEXED OUTPUT FILE KEYED BY NUMBER   *
+001670*                FOR RANDOM LOOKUPS AGAINST A SINGLE RESULT.     *
+001680*   08/08/26 BS  CTL-CHECKPOINT-INTVL IS NOW AN ON/OFF SWITCH -  *
+001690*                ANY NON-ZERO VALUE CHECKPOINTS AFTER EVERY      *
+001695*                NUMBER RATHER THAN EVERY N NUMBERS, SO A        *
+001696*                SEQUENTIAL OUTPUT FILE CAN NEVER GET AHEAD OF   *
+001697*                THE LAST COMMITTED CHECKPOINT.                  *
+001700******************************************************************
+001800 01  FZB-CTL-RECORD.
+001900     05  CTL-RUN-ID              PIC X(08).
+002000     05  CTL-START-NUM           PIC 9(06).
+002100     05  CTL-END-NUM             PIC 9(06).
+002200     05  CTL-RULE-COUNT          PIC 9(01).
+002300     05  CTL-RULE-TABLE OCCURS 5 TIMES
+002400                       INDEXED BY CTL-RULE-IDX.
+002500         10  CTL-DIVISOR         PIC 9(02).
+002600         10  CTL-LABEL           PIC X(08).
+002700     05  CTL-CHECKPOINT-INTVL    PIC 9(06).
+002750     05  CTL-VSAM-OPTION         PIC X(01).
+002760         88  CTL-VSAM-ENABLED        VALUE 'Y'.
+002800     05  FILLER                  PIC X(13).
