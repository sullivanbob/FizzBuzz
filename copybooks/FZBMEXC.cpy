@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* FZBMEXC.CPY                                                    *
+000300*                                                                *
+000400* MAINTENANCE EXCEPTION RECORD FOR FZBMAINT.  ONE RECORD IS      *
+000500* WRITTEN FOR EACH TRANSACTION REJECTED AGAINST THE RULE TABLE,  *
+000600* GIVING THE TRANSACTION THAT FAILED AND WHY, SO A REJECTED      *
+000700* CHANGE ISN'T DISCOVERED ONLY WHEN THE NEXT RUN LOOKS WRONG.    *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                          *
+001000*   08/08/26 BS  ORIGINAL MAINTENANCE EXCEPTION RECORD.         *
+001100******************************************************************
+001200 01  FZB-MEXC-RECORD.
+001300     05  MEXC-ACTION              PIC X(01).
+001400     05  MEXC-DIVISOR             PIC 9(02).
+001500     05  MEXC-LABEL               PIC X(08).
+001600     05  MEXC-REASON              PIC X(40).
