@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* FZBAUD.CPY                                                     *
+000300*                                                                *
+000400* AUDIT RECORD FOR A FIZZBUZZ RUN.  ONE RECORD IS WRITTEN FOR    *
+000500* EVERY CLASSIFICATION DECISION SO RECONCILIATION AND AUDIT CAN  *
+000600* PROVE, AFTER THE FACT, EXACTLY WHICH RULE(S) FIRED FOR A GIVEN *
+000700* NUMBER UNDER A GIVEN RUN ID.  KEPT SEPARATE FROM THE           *
+000800* HUMAN-READABLE REPORT RECORD (FZBOUT).                         *
+000900*                                                                *
+001000* MODIFICATION HISTORY                                          *
+001100*   08/08/26 BS  ORIGINAL AUDIT RECORD.                         *
+001200******************************************************************
+001300 01  FZB-AUD-RECORD.
+001400     05  AUD-RUN-ID              PIC X(08).
+001500     05  AUD-DATE                PIC 9(08).
+001600     05  AUD-TIME                PIC 9(08).
+001700     05  AUD-NUMBER              PIC 9(06).
+001800     05  AUD-RULE-LIST           PIC X(11).
+001900     05  AUD-DECISION            PIC X(40).
