@@ -0,0 +1,22 @@
+000100******************************************************************
+000200* FZBCKPT.CPY                                                    *
+000300*                                                                *
+000400* CHECKPOINT RECORD FOR A FIZZBUZZ RUN.  WRITTEN PERIODICALLY SO *
+000500* A LONG RUN CAN RESUME FROM ITS LAST COMMITTED POSITION AFTER   *
+000600* AN ABEND OR CANCEL INSTEAD OF RESTARTING AT CTL-START-NUM.     *
+000700*                                                                *
+000800* MODIFICATION HISTORY                                          *
+000900*   08/08/26 BS  ORIGINAL CHECKPOINT RECORD.                    *
+000950*   08/08/26 BS  ADDED THE RUN SUMMARY CONTROL TOTALS SO A      *
+000960*                RESTARTED RUN'S SUMMARY REFLECTS THE WHOLE     *
+000970*                LOGICAL RUN, NOT JUST THE NUMBERS PROCESSED    *
+000980*                SINCE THE RESTART.                             *
+001000******************************************************************
+001100 01  FZB-CKPT-RECORD.
+001200     05  CKPT-RUN-ID             PIC X(08).
+001300     05  CKPT-LAST-NUM           PIC 9(06).
+001310     05  CKPT-TOTAL-COUNT        PIC 9(06).
+001320     05  CKPT-MULTI-COUNT        PIC 9(06).
+001330     05  CKPT-NONE-COUNT         PIC 9(06).
+001340     05  CKPT-RULE-COUNTS OCCURS 5 TIMES.
+001350         10  CKPT-RULE-SINGLE-COUNT  PIC 9(06).
