@@ -0,0 +1,14 @@
+000100******************************************************************
+000200* FZBVOUT.CPY                                                    *
+000300*                                                                *
+000400* INDEXED (VSAM-STYLE) OUTPUT RECORD FOR A FIZZBUZZ RUN.  KEYED  *
+000500* BY NUMBER SO A SINGLE RESULT CAN BE LOOKED UP RANDOMLY WITHOUT *
+000600* SCANNING THE SEQUENTIAL REPORT FILE (FZBOUT).  BUILT ONLY WHEN *
+000700* THE CONTROL RECORD REQUESTS IT (CTL-VSAM-OPTION = 'Y').        *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                           *
+001000*   08/08/26 BS  ORIGINAL INDEXED OUTPUT RECORD.                 *
+001100******************************************************************
+001200 01  FZB-VOUT-RECORD.
+001300     05  VOUT-NUMBER             PIC 9(06).
+001400     05  VOUT-TEXT               PIC X(40).
