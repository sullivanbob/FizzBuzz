@@ -0,0 +1,25 @@
+000100******************************************************************
+000200* FZBOUT.CPY                                                     *
+000300*                                                                *
+000400* CLASSIFICATION REPORT RECORD FOR THE FIZZBUZZ RUN.  ONE RECORD *
+000500* IS WRITTEN FOR EACH NUMBER CLASSIFIED SO THE OUTPUT CAN BE     *
+000600* ARCHIVED, DIFFED BETWEEN RUNS, AND FED TO THE NIGHTLY          *
+000700* BALANCING JOB IN PLACE OF SCRAPING THE JOB LOG.                *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                          *
+001000*   08/08/26 BS  ORIGINAL RECORD FOR THE SEQUENTIAL OUTPUT FILE. *
+001100*   08/08/26 BS  WIDENED OUT-TEXT - THE CLASSIFICATION TEXT IS   *
+001200*                NOW BUILT FROM THE CONTROL RECORD'S RULE LABELS *
+001300*                RATHER THAN A FIXED 8-CHAR LITERAL.             *
+001400*   08/08/26 BS  WIDENED OUT-NUMBER TO 6 DIGITS TO MATCH THE     *
+001500*                WIDENED CONTROL RECORD RANGE.                   *
+001550*   08/08/26 BS  ADDED OUT-CODE - IT WAS MISSING FROM THE         *
+001560*                ORIGINAL RECORD LAYOUT; ADDED HERE CARRYING THE  *
+001570*                SAME MATCHED-RULE-NUMBER LIST AS AUD-RULE-LIST.  *
+001600******************************************************************
+001700 01  FZB-OUT-RECORD.
+001800     05  OUT-NUMBER              PIC 9(06).
+001900     05  FILLER                  PIC X(01).
+001950     05  OUT-CODE                PIC X(11).
+001960     05  FILLER                  PIC X(01).
+002000     05  OUT-TEXT                PIC X(40).
