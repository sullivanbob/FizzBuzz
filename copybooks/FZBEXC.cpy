@@ -0,0 +1,17 @@
+000100******************************************************************
+000200* FZBEXC.CPY                                                    *
+000300*                                                                *
+000400* EXCEPTION REPORT RECORD FOR A FIZZBUZZ RUN.  ONE RECORD IS    *
+000500* WRITTEN FOR EVERY NUMBER THAT MATCHED MORE THAN ONE RULE, SO  *
+000600* REVIEWERS CAN SCAN THE OVERLAPS WITHOUT READING THE FULL      *
+000700* SEQUENTIAL REPORT FILE (FZBOUT).                              *
+000800*                                                                *
+000900* MODIFICATION HISTORY                                          *
+001000*   08/08/26 BS  ORIGINAL EXCEPTION REPORT RECORD.              *
+001100******************************************************************
+001200 01  FZB-EXC-RECORD.
+001300     05  EXC-NUMBER               PIC 9(06).
+001400     05  FILLER                   PIC X(01).
+001500     05  EXC-RULE-LIST            PIC X(11).
+001600     05  FILLER                   PIC X(01).
+001700     05  EXC-TEXT                 PIC X(40).
