@@ -0,0 +1,63 @@
+//FIZZJOB  JOB  (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* FIZZJOB - PRODUCTION JOB STREAM FOR THE FIZZBUZZ CLASSIFICATION    *
+//*           RUN.  STEP MAINT01 APPLIES THE DAY'S ADD/CHANGE/DELETE   *
+//*           TRANSACTIONS TO THE DIVISOR/LABEL RULE TABLE; STEP       *
+//*           CLASSIFY THEN RUNS THE CLASSIFICATION PASS AGAINST THE   *
+//*           UPDATED CONTROL RECORD.  EACH SUBMISSION IS STAMPED WITH *
+//*           A RUN ID PASSED TO FZBMAINT VIA PARM SO THE CHECKPOINT,  *
+//*           AUDIT, AND OUTPUT DATASETS FOR ONE EXECUTION CAN ALWAYS  *
+//*           BE TOLD APART FROM ANY OTHER.                            *
+//*                                                                     *
+//* MODIFICATION HISTORY                                               *
+//*   08/08/26 BS  ORIGINAL JOB STREAM.                                *
+//*********************************************************************
+//         SET RUNID='RUN00001'
+//*  RUNID IS NORMALLY OVERRIDDEN ON THE SUBMITTED JCL, OR BY THE
+//*  SCHEDULER'S OWN SUBMIT-TIME SUBSTITUTION, SO EVERY EXECUTION
+//*  CARRIES A RUN ID THAT HAS NEVER BEEN USED BEFORE.  THE GDG BASES
+//*  AND THE PERSISTENT CONTROL/CHECKPOINT/INDEXED-OUTPUT DATASETS
+//*  BELOW ARE ASSUMED ALREADY ALLOCATED BY THE STORAGE SETUP JOB.
+//*
+//*********************************************************************
+//* MAINT01 - APPLY THE DAY'S MAINTENANCE TRANSACTIONS AGAINST THE     *
+//*           RULE TABLE CARRIED IN THE CONTROL RECORD, AND STAMP THE  *
+//*           RUN ID FOR THIS EXECUTION INTO IT                        *
+//*********************************************************************
+//MAINT01  EXEC PGM=FZBMAINT,PARM='&RUNID',REGION=0M
+//STEPLIB  DD  DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//CTLFILE  DD  DSN=PROD.FIZZBUZZ.CTLFILE,DISP=SHR
+//TRANFILE DD  DSN=PROD.FIZZBUZZ.TRANFILE(0),DISP=SHR
+//MEXCFILE DD  DSN=PROD.FIZZBUZZ.MEXCFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=51)
+//*
+//*********************************************************************
+//* CLASSIFY - CLASSIFY THE CONTROL RECORD'S NUMBER RANGE AGAINST THE  *
+//*            RULE TABLE MAINT01 JUST UPDATED.  SKIPPED IF MAINT01    *
+//*            HARD-FAILED (RC 16) SO A BAD RULE TABLE ISN'T RUN       *
+//*            AGAINST; OTHERWISE THE JOB'S COMPLETION CODE IS THE     *
+//*            HIGHEST STEP RC, SO THE SCHEDULER CAN TELL A CLEAN RUN  *
+//*            (RC 0) FROM A VALIDATION OR I/O FAILURE (RC 16) WITHOUT *
+//*            READING THE JOB LOG.                                    *
+//*********************************************************************
+//CLASSIFY EXEC PGM=FIZZBUZZ,REGION=0M,COND=(0,NE,MAINT01)
+//STEPLIB  DD  DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//CTLFILE  DD  DSN=PROD.FIZZBUZZ.CTLFILE,DISP=SHR
+//OUTFILE  DD  DSN=PROD.FIZZBUZZ.OUTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=59)
+//CKPTFILE DD  DSN=PROD.FIZZBUZZ.CKPTFILE,DISP=SHR
+//AUDFILE  DD  DSN=PROD.FIZZBUZZ.AUDFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=81)
+//VSAMOUT  DD  DSN=PROD.FIZZBUZZ.VSAMOUT,DISP=SHR
+//EXCFILE  DD  DSN=PROD.FIZZBUZZ.EXCFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=59)
+//
