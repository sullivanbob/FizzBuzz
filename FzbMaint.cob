@@ -0,0 +1,346 @@
+000100*****************************************************************
+000200* FZBMAINT                                                             *
+000300*                                                                      *
+000400* BATCH MAINTENANCE PROGRAM FOR THE FIZZBUZZ CONTROL RECORD'S         *
+000500* DIVISOR/LABEL RULE TABLE (FZBCTL).  READS A TRANSACTION FILE OF     *
+000600* ADD/CHANGE/DELETE REQUESTS AND REWRITES THE CONTROL RECORD, SO A    *
+000700* NEW LOT-NUMBERING SCHEME CAN BE ROLLED OUT WITHOUT A RECOMPILE OF   *
+000800* FIZZBUZZ AND WITHOUT HAND-EDITING THE CONTROL FILE.  TRANSACTIONS   *
+000900* THAT FAIL VALIDATION ARE WRITTEN TO AN EXCEPTION FILE INSTEAD OF    *
+001000* BEING APPLIED.                                                      *
+001100*                                                                      *
+001200* MODIFICATION HISTORY                                                *
+001300*   08/08/26 BS  ORIGINAL PROGRAM.                                    *
+001400*   08/08/26 BS  REVIEW FIXES: ADD/CHANGE NOW REJECT A DIVISOR THAT    *
+001500*                ISN'T NUMERIC AND GREATER THAN ZERO INSTEAD OF        *
+001600*                LETTING A BAD RULE THROUGH TO FAIL FIZZBUZZ AT        *
+001700*                PRODUCTION RUN TIME.  THE CONTROL, TRANSACTION, AND   *
+001800*                EXCEPTION FILE OPENS AND THE CONTROL RECORD READ ARE  *
+001900*                NOW CHECKED FOR A BAD FILE STATUS INSTEAD OF          *
+002000*                ASSUMING SUCCESS.                                     *
+002100*   08/08/26 BS  REVIEW FIXES: DELETE NOW REJECTS A DIVISOR THAT ISN'T *
+002200*                NUMERIC AND GREATER THAN ZERO THE SAME WAY ADD AND    *
+002300*                CHANGE ALREADY DO, INSTEAD OF FAILING IT AS "DIVISOR  *
+002400*                NOT FOUND" FOR THE WRONG REASON.  THE CONTROL RECORD  *
+002500*                REWRITE IS NOW CHECKED FOR A BAD FILE STATUS.  RUN    *
+002600*                CAN NOW BE INVOKED WITH A RUN ID PASSED IN VIA PARM,  *
+002700*                WHICH IS STAMPED INTO THE CONTROL RECORD SO THE RUN   *
+002800*                IT ENABLES DOWNSTREAM CAN BE TIED BACK TO THIS ONE.   *
+002900*****************************************************************
+003000 IDENTIFICATION DIVISION.
+003100 PROGRAM-ID. FZBMAINT.
+003200 AUTHOR. BOB.
+003300 INSTALLATION. DATA PROCESSING.
+003400 DATE-WRITTEN. 08/08/2026.
+003500 DATE-COMPILED.
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT CTL-FILE ASSIGN TO CTLFILE
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-CTL-STATUS.
+004200     SELECT TRAN-FILE ASSIGN TO TRANFILE
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-TRAN-STATUS.
+004500     SELECT MEXC-FILE ASSIGN TO MEXCFILE
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-MEXC-STATUS.
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  CTL-FILE
+005100     RECORDING MODE IS F.
+005200     COPY FZBCTL.
+005300 FD  TRAN-FILE
+005400     RECORDING MODE IS F.
+005500     COPY FZBTRAN.
+005600 FD  MEXC-FILE
+005700     RECORDING MODE IS F.
+005800     COPY FZBMEXC.
+005900 WORKING-STORAGE SECTION.
+006000*****************************************************************
+006100* WORKING STORAGE - STANDALONE COUNTERS AND SWITCHES             *
+006200*****************************************************************
+006300 77  WS-CTL-STATUS            PIC X(02) VALUE SPACES.
+006400 77  WS-TRAN-STATUS           PIC X(02) VALUE SPACES.
+006500 77  WS-MEXC-STATUS           PIC X(02) VALUE SPACES.
+006600 77  WS-TRAN-EOF-SW           PIC X(01) VALUE 'N'.
+006700     88  WS-TRAN-EOF              VALUE 'Y'.
+006800 77  WS-TRAN-VALID-SW         PIC X(01) VALUE 'Y'.
+006900     88  WS-TRAN-VALID            VALUE 'Y'.
+007000     88  WS-TRAN-INVALID           VALUE 'N'.
+007100 77  W-RULE-IDX                PIC 9(01) COMP.
+007200 77  W-FOUND-IDX               PIC 9(01) COMP VALUE 0.
+007300 77  W-SHIFT-IDX               PIC 9(01) COMP.
+007400 77  W-TRAN-COUNT              PIC 9(06) COMP VALUE 0.
+007500 77  W-EXC-COUNT               PIC 9(06) COMP VALUE 0.
+007600*****************************************************************
+007700* WORKING STORAGE - DISPLAY-USAGE MIRRORS OF THE COMP COUNTERS   *
+007800*                   ABOVE.  UNDER THIS DIALECT A COMP ITEM       *
+007900*                   DISPLAYS WIDER THAN ITS PICTURE, SO EACH ONE *
+008000*                   IS MOVED TO ITS DISPLAY-USAGE TWIN BEFORE    *
+008100*                   DISPLAY.                                     *
+008200*****************************************************************
+008300 77  WS-TRAN-DISP              PIC 9(06) VALUE 0.
+008400 77  WS-EXC-DISP               PIC 9(06) VALUE 0.
+008500 LINKAGE SECTION.
+008600*****************************************************************
+008700* LS-PARM-AREA - OPTIONAL RUN ID PASSED IN FROM THE JCL PARM=    *
+008800*                SO THE CONTROL RECORD CAN BE STAMPED WITH THE   *
+008900*                RUN ID FOR THIS EXECUTION.                      *
+009000*****************************************************************
+009100 01  LS-PARM-AREA.
+009200     05  LS-PARM-LEN               PIC S9(04) COMP.
+009300     05  LS-PARM-RUN-ID            PIC X(08).
+009400 PROCEDURE DIVISION USING LS-PARM-AREA.
+009500*****************************************************************
+009600* 0000-MAIN-PROCEDURE - CONTROLS THE OVERALL FLOW OF THE RUN     *
+009700*****************************************************************
+009800 0000-MAIN-PROCEDURE.
+009900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010000     PERFORM 3000-PROCESS-ONE-TRANSACTION THRU 3000-EXIT
+010100         UNTIL WS-TRAN-EOF.
+010200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+010300     GOBACK.
+010400*****************************************************************
+010500* 1000-INITIALIZE - OPEN THE CONTROL, TRANSACTION, AND EXCEPTION *
+010600*                   FILES AND READ THE FIRST TRANSACTION         *
+010700*****************************************************************
+010800 1000-INITIALIZE.
+010900     OPEN I-O CTL-FILE.
+011000     IF WS-CTL-STATUS NOT = '00'
+011100         DISPLAY 'FZBMAINT-001E CTL-FILE OPEN FAILED, STATUS '
+011200             WS-CTL-STATUS
+011300         MOVE 16 TO RETURN-CODE
+011400         GOBACK
+011500     END-IF.
+011600     READ CTL-FILE
+011700         AT END
+011800             DISPLAY 'FZBMAINT-002E CTL-FILE IS EMPTY'
+011900             MOVE 16 TO RETURN-CODE
+012000             GOBACK
+012100     END-READ.
+012200     IF WS-CTL-STATUS NOT = '00'
+012300         DISPLAY 'FZBMAINT-002E CTL-FILE READ FAILED, STATUS '
+012400             WS-CTL-STATUS
+012500         MOVE 16 TO RETURN-CODE
+012600         GOBACK
+012700     END-IF.
+012800     IF LS-PARM-LEN > 0
+012900         MOVE LS-PARM-RUN-ID TO CTL-RUN-ID
+013000     END-IF.
+013100     OPEN INPUT TRAN-FILE.
+013200     IF WS-TRAN-STATUS NOT = '00'
+013300         DISPLAY 'FZBMAINT-003E TRAN-FILE OPEN FAILED, STATUS '
+013400             WS-TRAN-STATUS
+013500         MOVE 16 TO RETURN-CODE
+013600         GOBACK
+013700     END-IF.
+013800     OPEN OUTPUT MEXC-FILE.
+013900     IF WS-MEXC-STATUS NOT = '00'
+014000         DISPLAY 'FZBMAINT-004E MEXC-FILE OPEN FAILED, STATUS '
+014100             WS-MEXC-STATUS
+014200         MOVE 16 TO RETURN-CODE
+014300         GOBACK
+014400     END-IF.
+014500     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+014600 1000-EXIT.
+014700     EXIT.
+014800*****************************************************************
+014900* 1100-READ-TRANSACTION - READ THE NEXT MAINTENANCE TRANSACTION  *
+015000*****************************************************************
+015100 1100-READ-TRANSACTION.
+015200     READ TRAN-FILE
+015300         AT END
+015400             MOVE 'Y' TO WS-TRAN-EOF-SW
+015500     END-READ.
+015550     IF WS-TRAN-STATUS NOT = '00' AND WS-TRAN-STATUS NOT = '10'
+015560         DISPLAY 'FZBMAINT-006E TRAN-FILE READ FAILED, STATUS '
+015570             WS-TRAN-STATUS
+015580         MOVE 16 TO RETURN-CODE
+015590         GOBACK
+015595     END-IF.
+015600 1100-EXIT.
+015700     EXIT.
+015800*****************************************************************
+015900* 3000-PROCESS-ONE-TRANSACTION - APPLY ONE ADD/CHANGE/DELETE     *
+016000*                                TRANSACTION AGAINST THE RULE    *
+016100*                                TABLE, OR REJECT IT             *
+016200*****************************************************************
+016300 3000-PROCESS-ONE-TRANSACTION.
+016400     MOVE SPACES TO MEXC-REASON.
+016500     MOVE 'Y' TO WS-TRAN-VALID-SW.
+016600     EVALUATE TRUE
+016700         WHEN TRAN-ADD
+016800             PERFORM 3100-ADD-RULE THRU 3100-EXIT
+016900         WHEN TRAN-CHANGE
+017000             PERFORM 3200-CHANGE-RULE THRU 3200-EXIT
+017100         WHEN TRAN-DELETE
+017200             PERFORM 3300-DELETE-RULE THRU 3300-EXIT
+017300         WHEN OTHER
+017400             MOVE 'INVALID ACTION CODE' TO MEXC-REASON
+017500             MOVE 'N' TO WS-TRAN-VALID-SW
+017600     END-EVALUATE.
+017700     IF WS-TRAN-INVALID
+017800         PERFORM 3900-WRITE-EXCEPTION THRU 3900-EXIT
+017900     END-IF.
+018000     ADD 1 TO W-TRAN-COUNT.
+018100     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+018200 3000-EXIT.
+018300     EXIT.
+018400*****************************************************************
+018500* 3100-ADD-RULE - ADD A NEW DIVISOR/LABEL RULE TO THE TABLE      *
+018600*****************************************************************
+018700 3100-ADD-RULE.
+018800     IF TRAN-DIVISOR IS NOT NUMERIC OR TRAN-DIVISOR = 0
+018900         MOVE 'DIVISOR NOT NUMERIC OR ZERO' TO MEXC-REASON
+019000         MOVE 'N' TO WS-TRAN-VALID-SW
+019100     END-IF.
+019200     IF WS-TRAN-VALID AND TRAN-LABEL = SPACES
+019300         MOVE 'LABEL BLANK' TO MEXC-REASON
+019400         MOVE 'N' TO WS-TRAN-VALID-SW
+019500     END-IF.
+019600     IF WS-TRAN-VALID AND CTL-RULE-COUNT NOT < 5
+019700         MOVE 'RULE TABLE FULL' TO MEXC-REASON
+019800         MOVE 'N' TO WS-TRAN-VALID-SW
+019900     END-IF.
+020000     IF WS-TRAN-VALID
+020100         PERFORM 3400-FIND-RULE-BY-DIVISOR THRU 3400-EXIT
+020200         IF W-FOUND-IDX > 0
+020300             MOVE 'DUPLICATE DIVISOR' TO MEXC-REASON
+020400             MOVE 'N' TO WS-TRAN-VALID-SW
+020500         END-IF
+020600     END-IF.
+020700     IF WS-TRAN-VALID
+020800         ADD 1 TO CTL-RULE-COUNT
+020900         MOVE TRAN-DIVISOR TO CTL-DIVISOR (CTL-RULE-COUNT)
+021000         MOVE TRAN-LABEL TO CTL-LABEL (CTL-RULE-COUNT)
+021100     END-IF.
+021200 3100-EXIT.
+021300     EXIT.
+021400*****************************************************************
+021500* 3200-CHANGE-RULE - CHANGE AN EXISTING RULE'S LABEL             *
+021600*****************************************************************
+021700 3200-CHANGE-RULE.
+021800     IF TRAN-DIVISOR IS NOT NUMERIC OR TRAN-DIVISOR = 0
+021900         MOVE 'DIVISOR NOT NUMERIC OR ZERO' TO MEXC-REASON
+022000         MOVE 'N' TO WS-TRAN-VALID-SW
+022100     ELSE
+022200         PERFORM 3400-FIND-RULE-BY-DIVISOR THRU 3400-EXIT
+022300         IF W-FOUND-IDX = 0
+022400             MOVE 'DIVISOR NOT FOUND' TO MEXC-REASON
+022500             MOVE 'N' TO WS-TRAN-VALID-SW
+022600         ELSE
+022700             IF TRAN-LABEL = SPACES
+022800                 MOVE 'LABEL BLANK' TO MEXC-REASON
+022900                 MOVE 'N' TO WS-TRAN-VALID-SW
+023000             ELSE
+023100                 MOVE TRAN-LABEL TO CTL-LABEL (W-FOUND-IDX)
+023200             END-IF
+023300         END-IF
+023400     END-IF.
+023500 3200-EXIT.
+023600     EXIT.
+023700*****************************************************************
+023800* 3300-DELETE-RULE - REMOVE AN EXISTING RULE AND CLOSE THE GAP   *
+023900*                    IT LEAVES IN THE TABLE                      *
+024000*****************************************************************
+024100 3300-DELETE-RULE.
+024200     IF TRAN-DIVISOR IS NOT NUMERIC OR TRAN-DIVISOR = 0
+024300         MOVE 'DIVISOR NOT NUMERIC OR ZERO' TO MEXC-REASON
+024400         MOVE 'N' TO WS-TRAN-VALID-SW
+024500     ELSE
+024600         PERFORM 3400-FIND-RULE-BY-DIVISOR THRU 3400-EXIT
+024700         IF W-FOUND-IDX = 0
+024800             MOVE 'DIVISOR NOT FOUND' TO MEXC-REASON
+024900             MOVE 'N' TO WS-TRAN-VALID-SW
+025000         ELSE
+025100             PERFORM 3500-COLLAPSE-RULE-TABLE THRU 3500-EXIT
+025200             SUBTRACT 1 FROM CTL-RULE-COUNT
+025300         END-IF
+025400     END-IF.
+025500 3300-EXIT.
+025600     EXIT.
+025700*****************************************************************
+025800* 3400-FIND-RULE-BY-DIVISOR - LOCATE THE TABLE ENTRY WHOSE       *
+025900*                             DIVISOR MATCHES THE TRANSACTION    *
+026000*****************************************************************
+026100 3400-FIND-RULE-BY-DIVISOR.
+026200     MOVE 0 TO W-FOUND-IDX.
+026300     PERFORM 3410-CHECK-ONE-DIVISOR THRU 3410-EXIT
+026400         VARYING W-RULE-IDX FROM 1 BY 1
+026500         UNTIL W-RULE-IDX > CTL-RULE-COUNT.
+026600 3400-EXIT.
+026700     EXIT.
+026800*****************************************************************
+026900* 3410-CHECK-ONE-DIVISOR - COMPARE ONE TABLE ENTRY'S DIVISOR     *
+027000*                          AGAINST THE TRANSACTION'S DIVISOR     *
+027100*****************************************************************
+027200 3410-CHECK-ONE-DIVISOR.
+027300     IF CTL-DIVISOR (W-RULE-IDX) = TRAN-DIVISOR
+027400         MOVE W-RULE-IDX TO W-FOUND-IDX
+027500     END-IF.
+027600 3410-EXIT.
+027700     EXIT.
+027800*****************************************************************
+027900* 3500-COLLAPSE-RULE-TABLE - SHIFT THE ENTRIES AFTER THE DELETED *
+028000*                            RULE UP ONE SLOT AND CLEAR THE LAST *
+028100*****************************************************************
+028200 3500-COLLAPSE-RULE-TABLE.
+028300     PERFORM 3510-SHIFT-ONE-RULE THRU 3510-EXIT
+028400         VARYING W-SHIFT-IDX FROM W-FOUND-IDX BY 1
+028500         UNTIL W-SHIFT-IDX NOT < CTL-RULE-COUNT.
+028600     MOVE 0 TO CTL-DIVISOR (CTL-RULE-COUNT).
+028700     MOVE SPACES TO CTL-LABEL (CTL-RULE-COUNT).
+028800 3500-EXIT.
+028900     EXIT.
+029000*****************************************************************
+029100* 3510-SHIFT-ONE-RULE - MOVE ONE TABLE ENTRY DOWN INTO THE SLOT  *
+029200*                       VACATED BY THE ENTRY AHEAD OF IT         *
+029300*****************************************************************
+029400 3510-SHIFT-ONE-RULE.
+029500     MOVE CTL-DIVISOR (W-SHIFT-IDX + 1)
+029600         TO CTL-DIVISOR (W-SHIFT-IDX).
+029700     MOVE CTL-LABEL (W-SHIFT-IDX + 1)
+029800         TO CTL-LABEL (W-SHIFT-IDX).
+029900 3510-EXIT.
+030000     EXIT.
+030100*****************************************************************
+030200* 3900-WRITE-EXCEPTION - RECORD A REJECTED TRANSACTION           *
+030300*****************************************************************
+030400 3900-WRITE-EXCEPTION.
+030500     MOVE TRAN-ACTION TO MEXC-ACTION.
+030600     MOVE TRAN-DIVISOR TO MEXC-DIVISOR.
+030700     MOVE TRAN-LABEL TO MEXC-LABEL.
+030800     WRITE FZB-MEXC-RECORD.
+030850     IF WS-MEXC-STATUS NOT = '00'
+030860         DISPLAY 'FZBMAINT-007E MEXC-FILE WRITE FAILED, STATUS '
+030870             WS-MEXC-STATUS
+030880         MOVE 16 TO RETURN-CODE
+030890         GOBACK
+030895     END-IF.
+030900     ADD 1 TO W-EXC-COUNT.
+031000 3900-EXIT.
+031100     EXIT.
+031200*****************************************************************
+031300* 9000-TERMINATE - REWRITE THE CONTROL RECORD, CLOSE THE FILES,  *
+031400*                  AND DISPLAY THE RUN SUMMARY                   *
+031500*****************************************************************
+031600 9000-TERMINATE.
+031700     REWRITE FZB-CTL-RECORD.
+031800     IF WS-CTL-STATUS NOT = '00'
+031900         DISPLAY 'FZBMAINT-005E CTL-FILE REWRITE FAILED, STATUS '
+032000             WS-CTL-STATUS
+032100         MOVE 16 TO RETURN-CODE
+032200         GOBACK
+032300     END-IF.
+032400     CLOSE CTL-FILE.
+032500     CLOSE TRAN-FILE.
+032600     CLOSE MEXC-FILE.
+032700     MOVE W-TRAN-COUNT TO WS-TRAN-DISP.
+032800     MOVE W-EXC-COUNT TO WS-EXC-DISP.
+032900     DISPLAY '===== FZBMAINT RUN SUMMARY ====='.
+033000     DISPLAY 'TRANSACTIONS PROCESSED  ' WS-TRAN-DISP.
+033100     DISPLAY 'TRANSACTIONS REJECTED   ' WS-EXC-DISP.
+033200     DISPLAY '================================='.
+033300 9000-EXIT.
+033400     EXIT.
