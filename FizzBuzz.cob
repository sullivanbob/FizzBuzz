@@ -1,42 +1,547 @@
-      ******************************************************************
-      * Author: Bob
-      * Date: 8/29/18
-      * Program demonstration FizzBuzz
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 W-I PIC 999 VALUE 1.
-       01 W-F PIC 999 VALUE 0.
-       01 W-TAB PIC A VALUE X"09".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM WHILE-LOOP.
-           GOBACK.
-           WHILE-LOOP SECTION.
-           PERFORM UNTIL W-I > 100
-             COMPUTE W-F = 0
-
-             IF (FUNCTION MOD(W-I, 15) = 0) AND (W-F = 0)
-               DISPLAY 'FizzBuzz' W-TAB WITH NO ADVANCING
-               COMPUTE W-F = 1
-             END-IF
-
-             IF (FUNCTION MOD(W-I, 5) = 0) AND (W-F = 0)
-               DISPLAY 'Fizz' W-TAB WITH NO ADVANCING
-               COMPUTE W-F = 1
-             END-IF
-
-             IF (FUNCTION MOD(W-I, 3) = 0) AND (W-F = 0)
-               DISPLAY 'Buzz' W-TAB WITH NO ADVANCING
-               COMPUTE W-F = 1
-             END-IF
-
-             IF (W-F = 0)
-               DISPLAY W-I W-TAB WITH NO ADVANCING
-             END-IF
-
-             COMPUTE W-I = W-I + 1
-          END-PERFORM.
+000100*****************************************************************
+000200* FIZZBUZZ                                                             *
+000300*                                                                      *
+000400* CLASSIFIES A RANGE OF NUMBERS AS 'FIZZ', 'BUZZ', 'FIZZBUZZ' OR THE   *
+000500* NUMBER ITSELF, BASED ON DIVISIBILITY.                                *
+000600*                                                                      *
+000700* MODIFICATION HISTORY                                                *
+000800*   08/29/18 BS  ORIGINAL PROGRAM.  DISPLAYED RESULTS TO SYSOUT.       *
+000900*   08/08/26 BS  WRITE RESULTS TO A SEQUENTIAL OUTPUT FILE (FZBOUT)    *
+001000*                INSTEAD OF DISPLAYING THEM, SO A RUN'S OUTPUT CAN BE  *
+001100*                ARCHIVED AND FED TO THE NIGHTLY BALANCING JOB.        *
+001200*   08/08/26 BS  MOVED THE NUMBER RANGE AND THE DIVISOR/LABEL RULES    *
+001300*                OUT TO A CONTROL RECORD (FZBCTL) READ AT STARTUP SO   *
+001400*                A NEW LOT-NUMBERING SCHEME DOESN'T NEED A RECOMPILE.  *
+001500*   08/08/26 BS  WIDENED W-I TO 6 DIGITS SO A RUN CAN COVER A FULL     *
+001600*                WORK ORDER/LOT RANGE IN ONE PASS.  DROPPED W-F AND    *
+001700*                W-TAB - BOTH WENT UNUSED ONCE THE RULE TABLE AND THE  *
+001800*                OUTPUT FILE REPLACED THE OLD DISPLAY LOGIC.           *
+001900*   08/08/26 BS  ADDED CONTROL TOTALS AND A RUN SUMMARY DISPLAYED      *
+002000*                AFTER THE LOOP, SO A BAD DIVISOR CHANGE SHOWS UP AS   *
+002100*                A DISTRIBUTION THAT DOESN'T LOOK RIGHT.               *
+002200*   08/08/26 BS  ADDED CHECKPOINT/RESTART (FZBCKPT).  A LONG RUN NOW   *
+002300*                COMMITS ITS POSITION EVERY CTL-CHECKPOINT-INTVL       *
+002400*                NUMBERS AND RESUMES FROM THERE ON A RERUN OF THE      *
+002500*                SAME RUN ID INSTEAD OF STARTING OVER AT THE TOP.      *
+002600*   08/08/26 BS  ADDED CONTROL RECORD VALIDATION BEFORE THE RUN OPENS  *
+002700*                ANY OUTPUT - A BAD RANGE, DIVISOR, OR LABEL NOW GETS  *
+002800*                REJECTED WITH A NON-ZERO RETURN CODE INSTEAD OF       *
+002900*                CLASSIFYING SILENTLY ON BAD INPUT.                    *
+003000*   08/08/26 BS  ADDED AN AUDIT RECORD (FZBAUD) PER NUMBER SHOWING     *
+003100*                THE RUN ID, TIMESTAMP, AND WHICH RULE(S) MATCHED, SO  *
+003200*                MONTHLY RECONCILIATION CAN PROVE A CLASSIFICATION     *
+003300*                AFTER THE FACT WITHOUT SCANNING THE REPORT FILE.      *
+003400*   08/08/26 BS  ADDED AN OPTIONAL INDEXED OUTPUT FILE (FZBVOUT) KEYED *
+003500*                BY NUMBER, TURNED ON BY CTL-VSAM-OPTION, SO A SINGLE  *
+003600*                RESULT CAN BE LOOKED UP RANDOMLY INSTEAD OF SCANNING  *
+003700*                THE SEQUENTIAL REPORT FILE.                           *
+003800*   08/08/26 BS  ADDED AN EXCEPTIONS REPORT (FZBEXC) OF NUMBERS THAT   *
+003900*                MATCHED MORE THAN ONE RULE, SO OVERLAPS SHOW UP       *
+004000*                WITHOUT SCANNING THE FULL REPORT FILE.                *
+004100*   08/08/26 BS  REVIEW FIXES: VSAM-FILE NOW OPENS DYNAMIC SO THE      *
+004200*                UPSERT-BY-KEY WRITE/REWRITE IS LEGAL.  CHECKPOINTING  *
+004300*                NOW COMMITS AFTER EVERY NUMBER (NOT EVERY N) SO THE   *
+004400*                SEQUENTIAL OUTPUTS CAN'T GET AHEAD OF THE LAST        *
+004500*                CHECKPOINT.  THE RUN SUMMARY TOTALS ARE NOW SAVED TO  *
+004600*                AND RESTORED FROM THE CHECKPOINT SO A RESUMED RUN'S   *
+004700*                SUMMARY COVERS THE WHOLE LOGICAL RUN.  OUT-CODE IS    *
+004800*                NOW SET.  CTL-CHECKPOINT-INTVL IS NOW VALIDATED.      *
+004900*                OPENS AND THE CONTROL RECORD READ ARE NOW CHECKED     *
+005000*                FOR A BAD FILE STATUS INSTEAD OF ASSUMING SUCCESS.    *
+005100*   08/08/26 BS  REVIEW FIXES: CKPT-FILE IS NOW AN INDEXED FILE KEYED  *
+005200*                BY RUN ID, OPENED ONCE FOR THE RUN AND UPDATED IN     *
+005300*                PLACE, SO CHECKPOINTING AFTER EVERY NUMBER NO LONGER  *
+005400*                REOPENS THE DATASET FROM SCRATCH EACH TIME.  EVERY    *
+005500*                OUTPUT WRITE/REWRITE IS NOW CHECKED FOR A BAD FILE    *
+005600*                STATUS THE SAME WAY OPENS ALREADY ARE.  DISPLAYS OF   *
+005700*                COMP COUNTERS NOW MOVE THROUGH A DISPLAY-USAGE TWIN   *
+005800*                FIRST SO THE DIGIT WIDTH ON THE PRINTED LINE MATCHES  *
+005900*                THE PICTURE INSTEAD OF THE WIDER COMP INTERNAL FORM.  *
+006000*****************************************************************
+006100 IDENTIFICATION DIVISION.
+006200 PROGRAM-ID. FIZZBUZZ.
+006300 AUTHOR. BOB.
+006400 INSTALLATION. DATA PROCESSING.
+006500 DATE-WRITTEN. 08/29/2018.
+006600 DATE-COMPILED.
+006700 ENVIRONMENT DIVISION.
+006800 INPUT-OUTPUT SECTION.
+006900 FILE-CONTROL.
+007000     SELECT CTL-FILE ASSIGN TO CTLFILE
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS WS-CTL-STATUS.
+007300     SELECT OUT-FILE ASSIGN TO OUTFILE
+007400         ORGANIZATION IS SEQUENTIAL
+007500         FILE STATUS IS WS-OUT-STATUS.
+007600     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+007700         ORGANIZATION IS INDEXED
+007800         ACCESS MODE IS DYNAMIC
+007900         RECORD KEY IS CKPT-RUN-ID
+008000         FILE STATUS IS WS-CKPT-STATUS.
+008100     SELECT AUD-FILE ASSIGN TO AUDFILE
+008200         ORGANIZATION IS SEQUENTIAL
+008300         FILE STATUS IS WS-AUD-STATUS.
+008400     SELECT VSAM-FILE ASSIGN TO VSAMOUT
+008500         ORGANIZATION IS INDEXED
+008600         ACCESS MODE IS DYNAMIC
+008700         RECORD KEY IS VOUT-NUMBER
+008800         FILE STATUS IS WS-VSAM-STATUS.
+008900     SELECT EXC-FILE ASSIGN TO EXCFILE
+009000         ORGANIZATION IS SEQUENTIAL
+009100         FILE STATUS IS WS-EXC-STATUS.
+009200 DATA DIVISION.
+009300 FILE SECTION.
+009400 FD  CTL-FILE
+009500     RECORDING MODE IS F.
+009600     COPY FZBCTL.
+009700 FD  OUT-FILE
+009800     RECORDING MODE IS F.
+009900     COPY FZBOUT.
+010000 FD  CKPT-FILE.
+010100     COPY FZBCKPT.
+010200 FD  AUD-FILE
+010300     RECORDING MODE IS F.
+010400     COPY FZBAUD.
+010500 FD  VSAM-FILE.
+010600     COPY FZBVOUT.
+010700 FD  EXC-FILE
+010800     RECORDING MODE IS F.
+010900     COPY FZBEXC.
+011000 WORKING-STORAGE SECTION.
+011100*****************************************************************
+011200* WORKING STORAGE - STANDALONE COUNTERS AND SWITCHES             *
+011300*****************************************************************
+011400 77  W-I                     PIC 9(06) VALUE 1.
+011500 77  W-RULE-IDX              PIC 9(01) COMP.
+011600 77  W-MATCH-COUNT           PIC 9(01) COMP VALUE 0.
+011700 77  W-LAST-MATCH-IDX        PIC 9(01) COMP VALUE 0.
+011800 77  W-TEXT-PTR              PIC 9(02) COMP VALUE 1.
+011900 77  WS-CTL-STATUS           PIC X(02) VALUE SPACES.
+012000 77  WS-OUT-STATUS           PIC X(02) VALUE SPACES.
+012100 77  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+012200 77  WS-AUD-STATUS           PIC X(02) VALUE SPACES.
+012300 77  WS-VSAM-STATUS          PIC X(02) VALUE SPACES.
+012400 77  WS-EXC-STATUS           PIC X(02) VALUE SPACES.
+012500 77  WS-NUM-TEXT             PIC Z(5)9.
+012600 77  WS-RESUME-SW            PIC X(01) VALUE 'N'.
+012700     88  WS-RESUMING             VALUE 'Y'.
+012800 77  W-CKPT-NUM              PIC 9(06) COMP VALUE 0.
+012900 77  WS-VALID-SW             PIC X(01) VALUE 'Y'.
+013000     88  WS-VALID                VALUE 'Y'.
+013100     88  WS-INVALID               VALUE 'N'.
+013200 77  WS-RUN-DATE              PIC 9(08) VALUE 0.
+013300 77  WS-RUN-TIME              PIC 9(08) VALUE 0.
+013400 77  W-AUD-PTR                PIC 9(02) COMP VALUE 1.
+013500 77  WS-IDX-DISP              PIC 9(01) VALUE 0.
+013600*****************************************************************
+013700* WORKING STORAGE - RUN SUMMARY CONTROL TOTALS                   *
+013800*****************************************************************
+013900 77  W-TOTAL-COUNT           PIC 9(06) COMP VALUE 0.
+014000 77  W-MULTI-COUNT           PIC 9(06) COMP VALUE 0.
+014100 77  W-NONE-COUNT            PIC 9(06) COMP VALUE 0.
+014200 01  W-RULE-COUNTS.
+014300     05  W-RULE-SINGLE-COUNT PIC 9(06) COMP OCCURS 5 TIMES.
+014400*****************************************************************
+014500* WORKING STORAGE - DISPLAY-USAGE MIRRORS OF THE COMP COUNTERS   *
+014600*                   ABOVE.  UNDER THIS DIALECT A COMP ITEM       *
+014700*                   DISPLAYS WIDER THAN ITS PICTURE, SO EACH ONE *
+014800*                   IS MOVED TO ITS DISPLAY-USAGE TWIN BEFORE    *
+014900*                   DISPLAY.                                     *
+015000*****************************************************************
+015100 77  WS-TOTAL-DISP           PIC 9(06) VALUE 0.
+015200 77  WS-MULTI-DISP           PIC 9(06) VALUE 0.
+015300 77  WS-NONE-DISP            PIC 9(06) VALUE 0.
+015400 77  WS-RULE-CNT-DISP        PIC 9(06) VALUE 0.
+015500 PROCEDURE DIVISION.
+015600*****************************************************************
+015700* 0000-MAIN-PROCEDURE - CONTROLS THE OVERALL FLOW OF THE RUN     *
+015800*****************************************************************
+015900 0000-MAIN-PROCEDURE.
+016000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016100     PERFORM 2000-VALIDATE-CONTROLS THRU 2000-EXIT.
+016200     IF WS-VALID
+016300         PERFORM 1200-OPEN-FILES THRU 1200-EXIT
+016400         PERFORM 3000-PROCESS-ONE-NUMBER THRU 3000-EXIT
+016500             UNTIL W-I > CTL-END-NUM
+016600         IF CTL-CHECKPOINT-INTVL > 0
+016700             MOVE CTL-END-NUM TO W-CKPT-NUM
+016800             PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+016900         END-IF
+017000         PERFORM 8000-SUMMARY THRU 8000-EXIT
+017100         PERFORM 9000-TERMINATE THRU 9000-EXIT
+017200     ELSE
+017300         MOVE 16 TO RETURN-CODE
+017400     END-IF.
+017500     GOBACK.
+017600*****************************************************************
+017700* 1000-INITIALIZE - READ THE CONTROL RECORD FOR THE RUN           *
+017800*****************************************************************
+017900 1000-INITIALIZE.
+018000     OPEN INPUT CTL-FILE.
+018100     IF WS-CTL-STATUS NOT = '00'
+018200         DISPLAY 'FIZZBUZZ-010E CTL-FILE OPEN FAILED, STATUS '
+018300             WS-CTL-STATUS
+018400         MOVE 16 TO RETURN-CODE
+018500         GOBACK
+018600     END-IF.
+018700     READ CTL-FILE
+018800         AT END
+018900             DISPLAY 'FIZZBUZZ-011E CTL-FILE IS EMPTY'
+019000             MOVE 16 TO RETURN-CODE
+019100             GOBACK
+019200     END-READ.
+019300     IF WS-CTL-STATUS NOT = '00'
+019400         DISPLAY 'FIZZBUZZ-011E CTL-FILE READ FAILED, STATUS '
+019500             WS-CTL-STATUS
+019600         MOVE 16 TO RETURN-CODE
+019700         GOBACK
+019800     END-IF.
+019900     CLOSE CTL-FILE.
+020000     MOVE CTL-START-NUM TO W-I.
+020100 1000-EXIT.
+020200     EXIT.
+020300*****************************************************************
+020400* 1100-CHECK-CHECKPOINT - RESUME FROM THE LAST COMMITTED POSITION *
+020500*                         IF A CHECKPOINT FOR THIS RUN ID EXISTS  *
+020600*****************************************************************
+020700 1100-CHECK-CHECKPOINT.
+020800     OPEN I-O CKPT-FILE.
+020900     IF WS-CKPT-STATUS = '35'
+021000         OPEN OUTPUT CKPT-FILE
+021100         CLOSE CKPT-FILE
+021200         OPEN I-O CKPT-FILE
+021300     END-IF.
+021400     IF WS-CKPT-STATUS = '00'
+021500         MOVE CTL-RUN-ID TO CKPT-RUN-ID
+021600         READ CKPT-FILE
+021700             INVALID KEY
+021800                 CONTINUE
+021900             NOT INVALID KEY
+022000                 COMPUTE W-I = CKPT-LAST-NUM + 1
+022100                 MOVE 'Y' TO WS-RESUME-SW
+022200                 MOVE CKPT-TOTAL-COUNT TO W-TOTAL-COUNT
+022300                 MOVE CKPT-MULTI-COUNT TO W-MULTI-COUNT
+022400                 MOVE CKPT-NONE-COUNT TO W-NONE-COUNT
+022500                 PERFORM 1110-RESTORE-ONE-RULE-COUNT THRU
+022600                     1110-EXIT
+022700                     VARYING W-RULE-IDX FROM 1 BY 1
+022800                     UNTIL W-RULE-IDX > 5
+022900         END-READ
+023000     END-IF.
+023100 1100-EXIT.
+023200     EXIT.
+023300*****************************************************************
+023400* 1110-RESTORE-ONE-RULE-COUNT - COPY ONE RULE'S SAVED SINGLE-    *
+023500*                               MATCH COUNT BACK FROM THE        *
+023600*                               CHECKPOINT RECORD                *
+023700*****************************************************************
+023800 1110-RESTORE-ONE-RULE-COUNT.
+023900     MOVE CKPT-RULE-SINGLE-COUNT (W-RULE-IDX)
+024000         TO W-RULE-SINGLE-COUNT (W-RULE-IDX).
+024100 1110-EXIT.
+024200     EXIT.
+024300*****************************************************************
+024400* 1200-OPEN-FILES - CHECK FOR A CHECKPOINT TO RESUME FROM AND     *
+024500*                   OPEN THE OUTPUT FILE FOR THE RUN              *
+024600*****************************************************************
+024700 1200-OPEN-FILES.
+024800     MOVE 'N' TO WS-RESUME-SW.
+024900     PERFORM 1100-CHECK-CHECKPOINT THRU 1100-EXIT.
+025000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+025100     ACCEPT WS-RUN-TIME FROM TIME.
+025200     IF WS-RESUMING
+025300         OPEN EXTEND OUT-FILE
+025400         OPEN EXTEND AUD-FILE
+025500         OPEN EXTEND EXC-FILE
+025600     ELSE
+025700         OPEN OUTPUT OUT-FILE
+025800         OPEN OUTPUT AUD-FILE
+025900         OPEN OUTPUT EXC-FILE
+026000     END-IF.
+026100     IF CTL-VSAM-ENABLED
+026200         IF WS-RESUMING
+026300             OPEN I-O VSAM-FILE
+026400         ELSE
+026500             OPEN OUTPUT VSAM-FILE
+026600         END-IF
+026700     END-IF.
+026800     PERFORM 1210-CHECK-OPEN-STATUS THRU 1210-EXIT.
+026900 1200-EXIT.
+027000     EXIT.
+027100*****************************************************************
+027200* 1210-CHECK-OPEN-STATUS - VERIFY EVERY FILE OPENED FOR THE RUN  *
+027300*                          CAME BACK WITH A GOOD FILE STATUS     *
+027400*****************************************************************
+027500 1210-CHECK-OPEN-STATUS.
+027600     IF WS-CKPT-STATUS NOT = '00'
+027700         DISPLAY 'FIZZBUZZ-016E CKPT-FILE OPEN FAILED, STATUS '
+027800             WS-CKPT-STATUS
+027900         MOVE 16 TO RETURN-CODE
+028000         GOBACK
+028100     END-IF.
+028200     IF WS-OUT-STATUS NOT = '00'
+028300         DISPLAY 'FIZZBUZZ-012E OUT-FILE OPEN FAILED, STATUS '
+028400             WS-OUT-STATUS
+028500         MOVE 16 TO RETURN-CODE
+028600         GOBACK
+028700     END-IF.
+028800     IF WS-AUD-STATUS NOT = '00'
+028900         DISPLAY 'FIZZBUZZ-013E AUD-FILE OPEN FAILED, STATUS '
+029000             WS-AUD-STATUS
+029100         MOVE 16 TO RETURN-CODE
+029200         GOBACK
+029300     END-IF.
+029400     IF WS-EXC-STATUS NOT = '00'
+029500         DISPLAY 'FIZZBUZZ-014E EXC-FILE OPEN FAILED, STATUS '
+029600             WS-EXC-STATUS
+029700         MOVE 16 TO RETURN-CODE
+029800         GOBACK
+029900     END-IF.
+030000     IF CTL-VSAM-ENABLED AND WS-VSAM-STATUS NOT = '00'
+030100         DISPLAY 'FIZZBUZZ-015E VSAM-FILE OPEN FAILED, STATUS '
+030200             WS-VSAM-STATUS
+030300         MOVE 16 TO RETURN-CODE
+030400         GOBACK
+030500     END-IF.
+030600 1210-EXIT.
+030700     EXIT.
+030800*****************************************************************
+030900* 2000-VALIDATE-CONTROLS - VALIDATE THE CONTROL RECORD BEFORE ANY *
+031000*                          OUTPUT IS OPENED OR ANY NUMBER IS      *
+031100*                          CLASSIFIED                              *
+031200*****************************************************************
+031300 2000-VALIDATE-CONTROLS.
+031400     MOVE 'Y' TO WS-VALID-SW.
+031500     IF CTL-START-NUM IS NOT NUMERIC
+031600             OR CTL-END-NUM IS NOT NUMERIC
+031700         DISPLAY 'FIZZBUZZ-001E START/END NUMBER IS NOT NUMERIC'
+031800         MOVE 'N' TO WS-VALID-SW
+031900     END-IF.
+032000     IF CTL-RULE-COUNT IS NOT NUMERIC
+032100             OR CTL-RULE-COUNT = 0
+032200             OR CTL-RULE-COUNT > 5
+032300         DISPLAY 'FIZZBUZZ-002E RULE COUNT MUST BE 1-5'
+032400         MOVE 'N' TO WS-VALID-SW
+032500     END-IF.
+032600     IF WS-VALID AND CTL-START-NUM > CTL-END-NUM
+032700         DISPLAY 'FIZZBUZZ-003E START NUM > END NUM'
+032800         MOVE 'N' TO WS-VALID-SW
+032900     END-IF.
+033000     IF CTL-CHECKPOINT-INTVL IS NOT NUMERIC
+033100         DISPLAY 'FIZZBUZZ-006E CHECKPOINT INTVL NOT NUMERIC'
+033200         MOVE 'N' TO WS-VALID-SW
+033300     END-IF.
+033400     IF WS-VALID
+033500         PERFORM 2100-VALIDATE-ONE-RULE THRU 2100-EXIT
+033600             VARYING W-RULE-IDX FROM 1 BY 1
+033700             UNTIL W-RULE-IDX > CTL-RULE-COUNT
+033800     END-IF.
+033900 2000-EXIT.
+034000     EXIT.
+034100*****************************************************************
+034200* 2100-VALIDATE-ONE-RULE - VALIDATE ONE RULE TABLE ENTRY'S        *
+034300*                          DIVISOR AND LABEL                      *
+034400*****************************************************************
+034500 2100-VALIDATE-ONE-RULE.
+034600     MOVE W-RULE-IDX TO WS-IDX-DISP.
+034700     IF CTL-DIVISOR (W-RULE-IDX) IS NOT NUMERIC
+034800             OR CTL-DIVISOR (W-RULE-IDX) = 0
+034900         DISPLAY 'FIZZBUZZ-004E RULE ' WS-IDX-DISP
+035000             ' DIVISOR MUST BE NUMERIC AND GREATER THAN ZERO'
+035100         MOVE 'N' TO WS-VALID-SW
+035200     END-IF.
+035300     IF CTL-LABEL (W-RULE-IDX) = SPACES
+035400         DISPLAY 'FIZZBUZZ-005E RULE ' WS-IDX-DISP ' LABEL BLANK'
+035500         MOVE 'N' TO WS-VALID-SW
+035600     END-IF.
+035700 2100-EXIT.
+035800     EXIT.
+035900*****************************************************************
+036000* 3000-PROCESS-ONE-NUMBER - CLASSIFY W-I AGAINST THE CONTROL     *
+036100*                           RECORD'S RULE TABLE AND WRITE ONE    *
+036200*                           OUTPUT RECORD                        *
+036300*****************************************************************
+036400 3000-PROCESS-ONE-NUMBER.
+036500     MOVE W-I TO OUT-NUMBER.
+036600     MOVE SPACES TO OUT-TEXT.
+036700     MOVE 1 TO W-TEXT-PTR.
+036800     MOVE 0 TO W-MATCH-COUNT.
+036900     MOVE SPACES TO AUD-RULE-LIST.
+037000     MOVE 1 TO W-AUD-PTR.
+037100
+037200     PERFORM 3100-CHECK-ONE-RULE THRU 3100-EXIT
+037300         VARYING W-RULE-IDX FROM 1 BY 1
+037400         UNTIL W-RULE-IDX > CTL-RULE-COUNT.
+037500
+037600     IF W-MATCH-COUNT = 0
+037700         MOVE W-I TO WS-NUM-TEXT
+037800         MOVE WS-NUM-TEXT TO OUT-TEXT
+037900         MOVE 'NONE' TO AUD-RULE-LIST
+038000         ADD 1 TO W-NONE-COUNT
+038100     ELSE
+038200         IF W-MATCH-COUNT = 1
+038300             ADD 1 TO W-RULE-SINGLE-COUNT (W-LAST-MATCH-IDX)
+038400         ELSE
+038500             ADD 1 TO W-MULTI-COUNT
+038600         END-IF
+038700     END-IF.
+038800
+038900     MOVE AUD-RULE-LIST TO OUT-CODE.
+039000     WRITE FZB-OUT-RECORD.
+039100     IF WS-OUT-STATUS NOT = '00'
+039200         DISPLAY 'FIZZBUZZ-017E OUT-FILE WRITE FAILED, STATUS '
+039300             WS-OUT-STATUS
+039400         MOVE 16 TO RETURN-CODE
+039500         GOBACK
+039600     END-IF.
+039700     ADD 1 TO W-TOTAL-COUNT.
+039800
+039900     MOVE CTL-RUN-ID TO AUD-RUN-ID.
+040000     MOVE WS-RUN-DATE TO AUD-DATE.
+040100     MOVE WS-RUN-TIME TO AUD-TIME.
+040200     MOVE W-I TO AUD-NUMBER.
+040300     MOVE OUT-TEXT TO AUD-DECISION.
+040400     WRITE FZB-AUD-RECORD.
+040500     IF WS-AUD-STATUS NOT = '00'
+040600         DISPLAY 'FIZZBUZZ-018E AUD-FILE WRITE FAILED, STATUS '
+040700             WS-AUD-STATUS
+040800         MOVE 16 TO RETURN-CODE
+040900         GOBACK
+041000     END-IF.
+041100
+041200     IF CTL-VSAM-ENABLED
+041300         MOVE W-I TO VOUT-NUMBER
+041400         MOVE OUT-TEXT TO VOUT-TEXT
+041500         WRITE FZB-VOUT-RECORD
+041600             INVALID KEY
+041700                 REWRITE FZB-VOUT-RECORD
+041800         END-WRITE
+041900         IF WS-VSAM-STATUS NOT = '00'
+042000             DISPLAY 'FIZZBUZZ-019E VSAM-FILE WRITE FAILED '
+042100                 WS-VSAM-STATUS
+042200             MOVE 16 TO RETURN-CODE
+042300             GOBACK
+042400         END-IF
+042500     END-IF.
+042600
+042700     IF W-MATCH-COUNT > 1
+042800         MOVE W-I TO EXC-NUMBER
+042900         MOVE AUD-RULE-LIST TO EXC-RULE-LIST
+043000         MOVE OUT-TEXT TO EXC-TEXT
+043100         WRITE FZB-EXC-RECORD
+043200         IF WS-EXC-STATUS NOT = '00'
+043300             DISPLAY 'FIZZBUZZ-020E EXC-FILE WRITE FAILED '
+043400                 WS-EXC-STATUS
+043500             MOVE 16 TO RETURN-CODE
+043600             GOBACK
+043700         END-IF
+043800     END-IF.
+043900     IF CTL-CHECKPOINT-INTVL > 0
+044000         MOVE W-I TO W-CKPT-NUM
+044100         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+044200     END-IF.
+044300     COMPUTE W-I = W-I + 1.
+044400 3000-EXIT.
+044500     EXIT.
+044600*****************************************************************
+044700* 3100-CHECK-ONE-RULE - TEST W-I AGAINST ONE RULE TABLE ENTRY    *
+044800*                       AND APPEND ITS LABEL WHEN IT MATCHES     *
+044900*****************************************************************
+045000 3100-CHECK-ONE-RULE.
+045100     IF FUNCTION MOD(W-I, CTL-DIVISOR (W-RULE-IDX)) = 0
+045200         STRING CTL-LABEL (W-RULE-IDX) DELIMITED BY SPACE
+045300             INTO OUT-TEXT
+045400             WITH POINTER W-TEXT-PTR
+045500         END-STRING
+045600         IF W-MATCH-COUNT > 0
+045700             STRING ',' DELIMITED BY SIZE
+045800                 INTO AUD-RULE-LIST
+045900                 WITH POINTER W-AUD-PTR
+046000             END-STRING
+046100         END-IF
+046200         MOVE W-RULE-IDX TO WS-IDX-DISP
+046300         STRING WS-IDX-DISP DELIMITED BY SIZE
+046400             INTO AUD-RULE-LIST
+046500             WITH POINTER W-AUD-PTR
+046600         END-STRING
+046700         ADD 1 TO W-MATCH-COUNT
+046800         MOVE W-RULE-IDX TO W-LAST-MATCH-IDX
+046900     END-IF.
+047000 3100-EXIT.
+047100     EXIT.
+047200*****************************************************************
+047300* 3200-WRITE-CHECKPOINT - COMMIT THE CURRENT POSITION SO THE RUN *
+047400*                         CAN RESUME HERE AFTER AN ABEND          *
+047500*****************************************************************
+047600 3200-WRITE-CHECKPOINT.
+047700     MOVE CTL-RUN-ID TO CKPT-RUN-ID.
+047800     MOVE W-CKPT-NUM TO CKPT-LAST-NUM.
+047900     MOVE W-TOTAL-COUNT TO CKPT-TOTAL-COUNT.
+048000     MOVE W-MULTI-COUNT TO CKPT-MULTI-COUNT.
+048100     MOVE W-NONE-COUNT TO CKPT-NONE-COUNT.
+048200     PERFORM 3210-SAVE-ONE-RULE-COUNT THRU 3210-EXIT
+048300         VARYING W-RULE-IDX FROM 1 BY 1
+048400         UNTIL W-RULE-IDX > 5.
+048500     WRITE FZB-CKPT-RECORD
+048600         INVALID KEY
+048700             REWRITE FZB-CKPT-RECORD
+048800     END-WRITE.
+048900     IF WS-CKPT-STATUS NOT = '00'
+049000         DISPLAY 'FIZZBUZZ-021E CKPT-FILE WRITE FAILED, STATUS '
+049100             WS-CKPT-STATUS
+049200         MOVE 16 TO RETURN-CODE
+049300         GOBACK
+049400     END-IF.
+049500 3200-EXIT.
+049600     EXIT.
+049700*****************************************************************
+049800* 3210-SAVE-ONE-RULE-COUNT - COPY ONE RULE'S SINGLE-MATCH COUNT  *
+049900*                            INTO THE CHECKPOINT RECORD          *
+050000*****************************************************************
+050100 3210-SAVE-ONE-RULE-COUNT.
+050200     MOVE W-RULE-SINGLE-COUNT (W-RULE-IDX)
+050300         TO CKPT-RULE-SINGLE-COUNT (W-RULE-IDX).
+050400 3210-EXIT.
+050500     EXIT.
+050600*****************************************************************
+050700* 8000-SUMMARY - DISPLAY THE RUN'S CONTROL TOTALS ONCE THE RANGE  *
+050800*                HAS BEEN FULLY CLASSIFIED                        *
+050900*****************************************************************
+051000 8000-SUMMARY.
+051100     MOVE W-TOTAL-COUNT TO WS-TOTAL-DISP.
+051200     MOVE W-MULTI-COUNT TO WS-MULTI-DISP.
+051300     MOVE W-NONE-COUNT TO WS-NONE-DISP.
+051400     DISPLAY '===== FIZZBUZZ RUN SUMMARY ====='.
+051500     DISPLAY 'RUN ID .............. ' CTL-RUN-ID.
+051600     DISPLAY 'NUMBERS PROCESSED ... ' WS-TOTAL-DISP.
+051700     PERFORM 8100-DISPLAY-RULE-COUNT THRU 8100-EXIT
+051800         VARYING W-RULE-IDX FROM 1 BY 1
+051900         UNTIL W-RULE-IDX > CTL-RULE-COUNT.
+052000     DISPLAY 'MULTIPLE RULES MATCHED  ' WS-MULTI-DISP.
+052100     DISPLAY 'NO RULE MATCHED ......  ' WS-NONE-DISP.
+052200     DISPLAY '================================'.
+052300 8000-EXIT.
+052400     EXIT.
+052500*****************************************************************
+052600* 8100-DISPLAY-RULE-COUNT - DISPLAY THE SINGLE-MATCH COUNT FOR    *
+052700*                           ONE RULE TABLE ENTRY                  *
+052800*****************************************************************
+052900 8100-DISPLAY-RULE-COUNT.
+053000     MOVE W-RULE-SINGLE-COUNT (W-RULE-IDX) TO WS-RULE-CNT-DISP.
+053100     DISPLAY CTL-LABEL (W-RULE-IDX) ' ONLY ............ '
+053200         WS-RULE-CNT-DISP.
+053300 8100-EXIT.
+053400     EXIT.
+053500*****************************************************************
+053600* 9000-TERMINATE - CLOSE FILES AND END THE RUN                   *
+053700*****************************************************************
+053800 9000-TERMINATE.
+053900     CLOSE OUT-FILE.
+054000     CLOSE AUD-FILE.
+054100     CLOSE EXC-FILE.
+054200     CLOSE CKPT-FILE.
+054300     IF CTL-VSAM-ENABLED
+054400         CLOSE VSAM-FILE
+054500     END-IF.
+054600 9000-EXIT.
+054700     EXIT.
